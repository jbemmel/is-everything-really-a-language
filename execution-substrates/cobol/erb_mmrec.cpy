@@ -0,0 +1,8 @@
+      *> Prediction-mismatch extract record, used by ERBDRVR to build
+      *> the sorted "Family Feud" mismatch report (one row per candidate
+      *> where CALC-PREDICTION-FAIL produced non-blank text).
+       01  MM-RECORD.
+           05  MM-RECORD-NAME            PIC X(60).
+           05  MM-PREDICTED-ANSWER       PIC X(05).
+           05  MM-IS-LANGUAGE            PIC X(05).
+           05  MM-PREDICTION-FAIL        PIC X(500).
