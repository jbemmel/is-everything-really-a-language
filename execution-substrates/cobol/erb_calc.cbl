@@ -11,6 +11,11 @@
        01 WS-FIND-I       PIC 9(6).
        01 WS-FIND-LEN     PIC 9(6).
        01 WS-FIND-NLEN    PIC 9(6).
+       01 WS-BIO-FLAG     PIC 9(1).
+      *> configurable Hockett design-feature score tiers (0-11 points)
+       01 WS-HOCKETT-WEAK-MIN       PIC 9(02) VALUE 01.
+       01 WS-HOCKETT-MODERATE-MIN   PIC 9(02) VALUE 04.
+       01 WS-HOCKETT-STRONG-MIN     PIC 9(02) VALUE 08.
        01 WS-TEMP-1       PIC X(500).
        01 WS-TEMP-2       PIC X(500).
        01 WS-TEMP-3       PIC X(500).
@@ -23,7 +28,7 @@
        01 WS-TEMP-10      PIC X(500).
        LINKAGE SECTION.
        COPY "erb_copy".
-       PROCEDURE DIVISION USING RECORD.
+       PROCEDURE DIVISION USING CANDIDATE-RECORD.
        MAIN-CALC.
            PERFORM COMPUTE-ALL-FIELDS
            GOBACK.
@@ -54,71 +59,111 @@
        CALC-BIO-HOCKETT-SCORE.
            MOVE 0 TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-SEMANTICITY = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-ARBITRARINESS = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-DISCRETENESS = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-DUALITY-OF-PATTERNING = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-PRODUCTIVITY = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-DISPLACEMENT = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-CULTURAL-TRANSMISSION = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-INTERCHANGEABILITY = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-FEEDBACK = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-BROADCAST-TRANSMISSION = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
            IF RECORD-BIO-HAS-RAPID-FADING = 'true'
-              MOVE 1 TO WS-TEMP-1
+              MOVE 1 TO WS-BIO-FLAG
            ELSE
-              MOVE 0 TO WS-TEMP-1
+              MOVE 0 TO WS-BIO-FLAG
+           END-IF
+           ADD WS-BIO-FLAG TO RECORD-BIO-HOCKETT-SCORE
+       .
+
+       CALC-BIO-HOCKETT-TIER.
+           IF RECORD-BIO-HOCKETT-SCORE >= WS-HOCKETT-STRONG-MIN
+              MOVE "STRONG" TO RECORD-BIO-HOCKETT-TIER
+           ELSE
+              IF RECORD-BIO-HOCKETT-SCORE >= WS-HOCKETT-MODERATE-MIN
+                 MOVE "MODERATE" TO RECORD-BIO-HOCKETT-TIER
+              ELSE
+                 IF RECORD-BIO-HOCKETT-SCORE >= WS-HOCKETT-WEAK-MIN
+                    MOVE "WEAK" TO RECORD-BIO-HOCKETT-TIER
+                 ELSE
+                    MOVE "NONE" TO RECORD-BIO-HOCKETT-TIER
+                 END-IF
+              END-IF
+           END-IF
+       .
+
+      *> Defaults for candidates whose RECORD-CANDIDATE-TYPE is not
+      *> BIOLOGICAL, so the Hockett scoring block above is skipped for
+      *> them entirely; these are the same defaults CALC-PREDICTED-ANSWER
+      *> and CALC-PREDICTED-BIOLOGICAL-LANGUAGE-STRICT would see for a
+      *> candidate with no biological-language features at all.
+       CALC-SKIP-BIO-FIELDS.
+           MOVE "false" TO RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-CORE
+           MOVE 0 TO RECORD-BIO-HOCKETT-SCORE
+           MOVE "NONE" TO RECORD-BIO-HOCKETT-TIER
+       .
+
+       CALC-VALIDATE-DISTANCE-FROM-CONCEPT.
+           MOVE "false" TO RECORD-DISTANCE-ERROR
+           IF RECORD-DISTANCE-FROM-CONCEPT NOT NUMERIC
+              MOVE "true" TO RECORD-DISTANCE-ERROR
+              MOVE 0 TO RECORD-DISTANCE-FROM-CONCEPT
+           ELSE
+              IF RECORD-DISTANCE-FROM-CONCEPT < 0
+                 MOVE "true" TO RECORD-DISTANCE-ERROR
+                 MOVE 0 TO RECORD-DISTANCE-FROM-CONCEPT
+              END-IF
            END-IF
-           ADD WS-TEMP-1 TO RECORD-BIO-HOCKETT-SCORE
        .
 
        CALC-IS-DESCRIPTION-OF.
@@ -138,16 +183,20 @@
        .
 
        CALC-RELATIONSHIP-TO-CONCEPT.
-           IF RECORD-DISTANCE-FROM-CONCEPT = 1
-              MOVE 'IsMirrorOf' TO RECORD-RELATIONSHIP-TO-CONCEPT
+           IF RECORD-DISTANCE-FROM-CONCEPT = 0
+              MOVE 'IsConcept' TO RECORD-RELATIONSHIP-TO-CONCEPT
            ELSE
-              MOVE 'IsDescriptionOf' TO RECORD-RELATIONSHIP-TO-CONCEPT
+              IF RECORD-DISTANCE-FROM-CONCEPT = 1
+                 MOVE 'IsMirrorOf' TO RECORD-RELATIONSHIP-TO-CONCEPT
+              ELSE
+                 MOVE 'IsDescriptionOf' TO RECORD-RELATIONSHIP-TO-CONCEPT
+              END-IF
            END-IF
        .
 
        *> Level 2
        CALC-PREDICTED-ANSWER.
-           IF ((RECORD-HAS-SYNTAX = 'true') AND (RECORD-IS-PARSED = 'true') AND (RECORD-IS-DESCRIPTION-OF = 'true') AND (RECORD-HAS-LINEAR-DECODING-PRESSURE = 'true') AND (RECORD-RESOLVES-TO-AN-AST = 'true') AND (RECORD-IS-STABLE-ONTOLOGY-REFERENCE = 'true') AND (NOT (RECORD-CAN-BE-HELD = 'true')) AND (NOT (RECORD-HAS-IDENTITY = 'true'))) OR (RECORD-BIO-HOCKETT-SCORE > 0)
+           IF ((RECORD-HAS-SYNTAX = 'true') AND (RECORD-IS-PARSED = 'true') AND (RECORD-IS-DESCRIPTION-OF = 'true') AND (RECORD-HAS-LINEAR-DECODING-PRESSURE = 'true') AND (RECORD-RESOLVES-TO-AN-AST = 'true') AND (RECORD-IS-STABLE-ONTOLOGY-REFERENCE = 'true') AND (NOT (RECORD-CAN-BE-HELD = 'true')) AND (NOT (RECORD-HAS-IDENTITY = 'true'))) OR (RECORD-BIO-HOCKETT-TIER = "MODERATE" OR RECORD-BIO-HOCKETT-TIER = "STRONG")
               MOVE "true" TO RECORD-PREDICTED-ANSWER
            ELSE
               MOVE "false" TO RECORD-PREDICTED-ANSWER
@@ -234,8 +283,20 @@
        COMPUTE-ALL-FIELDS.
            PERFORM CALC-HAS-GRAMMAR
            PERFORM CALC-QUESTION
-           PERFORM CALC-PREDICTED-BIOLOGICAL-LANGUAGE-CORE
-           PERFORM CALC-BIO-HOCKETT-SCORE
+      *> RECORD-CANDIDATE-TYPE of SPACES means the rulebook entry
+      *> predates this field - treat it the same as BIOLOGICAL (run
+      *> the Hockett block) rather than skipping, so an older record
+      *> with real RECORD-BIO-* data doesn't get silently zeroed out
+      *> just because it hasn't been re-tagged yet. Only an explicit,
+      *> known non-BIOLOGICAL type skips the block.
+           IF RECORD-CANDIDATE-TYPE = "BIOLOGICAL" OR RECORD-CANDIDATE-TYPE = SPACES
+              PERFORM CALC-PREDICTED-BIOLOGICAL-LANGUAGE-CORE
+              PERFORM CALC-BIO-HOCKETT-SCORE
+              PERFORM CALC-BIO-HOCKETT-TIER
+           ELSE
+              PERFORM CALC-SKIP-BIO-FIELDS
+           END-IF
+           PERFORM CALC-VALIDATE-DISTANCE-FROM-CONCEPT
            PERFORM CALC-IS-DESCRIPTION-OF
            PERFORM CALC-IS-OPEN-CLOSED-WORLD-CONFLICTED
            PERFORM CALC-RELATIONSHIP-TO-CONCEPT
@@ -243,12 +304,60 @@
            PERFORM CALC-PREDICTED-BIOLOGICAL-LANGUAGE-STRICT
            PERFORM CALC-PREDICTION-PREDICATES
            PERFORM CALC-PREDICTION-FAIL
+           PERFORM CALC-CANDIDATE-DOMAIN
+       .
+
+       CALC-CANDIDATE-DOMAIN.
+           MOVE "OTHER" TO RECORD-DOMAIN
+           MOVE SPACES TO WS-FIND-HAYSTACK
+           MOVE FUNCTION UPPER-CASE(RECORD-NAME) TO WS-FIND-HAYSTACK
+           MOVE "CODE" TO WS-FIND-NEEDLE
+           PERFORM FIND-CONTAINS
+           IF WS-FIND-RESULT = "true"
+               MOVE "COMPUTATIONAL" TO RECORD-DOMAIN
+           END-IF
+           IF RECORD-DOMAIN = "OTHER"
+               MOVE "SCRIPT" TO WS-FIND-NEEDLE
+               PERFORM FIND-CONTAINS
+               IF WS-FIND-RESULT = "true"
+                   MOVE "COMPUTATIONAL" TO RECORD-DOMAIN
+               END-IF
+           END-IF
+           IF RECORD-DOMAIN = "OTHER"
+               MOVE "SIGN" TO WS-FIND-NEEDLE
+               PERFORM FIND-CONTAINS
+               IF WS-FIND-RESULT = "true"
+                   MOVE "EMBODIED" TO RECORD-DOMAIN
+               END-IF
+           END-IF
+           IF RECORD-DOMAIN = "OTHER"
+               MOVE "GESTURE" TO WS-FIND-NEEDLE
+               PERFORM FIND-CONTAINS
+               IF WS-FIND-RESULT = "true"
+                   MOVE "EMBODIED" TO RECORD-DOMAIN
+               END-IF
+           END-IF
+           IF RECORD-DOMAIN = "OTHER"
+               MOVE "DNA" TO WS-FIND-NEEDLE
+               PERFORM FIND-CONTAINS
+               IF WS-FIND-RESULT = "true"
+                   MOVE "BIOLOGICAL" TO RECORD-DOMAIN
+               END-IF
+           END-IF
+           IF RECORD-DOMAIN = "OTHER"
+               MOVE "GENETIC" TO WS-FIND-NEEDLE
+               PERFORM FIND-CONTAINS
+               IF WS-FIND-RESULT = "true"
+                   MOVE "BIOLOGICAL" TO RECORD-DOMAIN
+               END-IF
+           END-IF
        .
+
        FIND-CONTAINS.
            MOVE "false" TO WS-FIND-RESULT
            MOVE 1 TO WS-FIND-I
-           COMPUTE WS-FIND-LEN = FUNCTION LENGTH(WS-FIND-HAYSTACK)
-           COMPUTE WS-FIND-NLEN = FUNCTION LENGTH(WS-FIND-NEEDLE)
+           COMPUTE WS-FIND-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-FIND-HAYSTACK))
+           COMPUTE WS-FIND-NLEN = FUNCTION LENGTH(FUNCTION TRIM(WS-FIND-NEEDLE))
            IF WS-FIND-NLEN = 0
                MOVE "true" TO WS-FIND-RESULT
            END-IF
@@ -259,4 +368,4 @@
                END-IF
                ADD 1 TO WS-FIND-I
            END-PERFORM
-           .
\ No newline at end of file
+           .
