@@ -0,0 +1,47 @@
+      *> ERB Language Candidate record layout (GENERATED - DO NOT EDIT)
+      *> Generated from: effortless-rulebook/effortless-rulebook.json
+      *> Shared by ERBCALC and every program that calls it.
+       01  CANDIDATE-RECORD.
+           05  RECORD-NAME                                PIC X(60).
+           05  RECORD-FAMILY-CODE                          PIC X(20).
+           05  RECORD-CANDIDATE-TYPE                       PIC X(13).
+           05  RECORD-IS-LANGUAGE                          PIC X(05).
+           05  RECORD-HAS-SYNTAX                           PIC X(05).
+           05  RECORD-IS-PARSED                            PIC X(05).
+           05  RECORD-HAS-LINEAR-DECODING-PRESSURE         PIC X(05).
+           05  RECORD-RESOLVES-TO-AN-AST                   PIC X(05).
+           05  RECORD-IS-STABLE-ONTOLOGY-REFERENCE         PIC X(05).
+           05  RECORD-CAN-BE-HELD                          PIC X(05).
+           05  RECORD-HAS-IDENTITY                         PIC X(05).
+           05  RECORD-IS-OPEN-WORLD                        PIC X(05).
+           05  RECORD-IS-CLOSED-WORLD                      PIC X(05).
+           05  RECORD-DISTANCE-FROM-CONCEPT                PIC S9(4)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  RECORD-BIO-IS-EVOLVED-COMMUNICATION-SYSTEM  PIC X(05).
+           05  RECORD-BIO-HAS-SEMANTICITY                  PIC X(05).
+           05  RECORD-BIO-HAS-ARBITRARINESS                PIC X(05).
+           05  RECORD-BIO-HAS-DISCRETENESS                 PIC X(05).
+           05  RECORD-BIO-HAS-DUALITY-OF-PATTERNING        PIC X(05).
+           05  RECORD-BIO-HAS-PRODUCTIVITY                 PIC X(05).
+           05  RECORD-BIO-HAS-DISPLACEMENT                 PIC X(05).
+           05  RECORD-BIO-HAS-CULTURAL-TRANSMISSION        PIC X(05).
+           05  RECORD-BIO-HAS-INTERCHANGEABILITY           PIC X(05).
+           05  RECORD-BIO-HAS-FEEDBACK                     PIC X(05).
+           05  RECORD-BIO-HAS-BROADCAST-TRANSMISSION       PIC X(05).
+           05  RECORD-BIO-HAS-RAPID-FADING                 PIC X(05).
+      *> ---- fields derived by ERBCALC ----
+           05  RECORD-HAS-GRAMMAR                          PIC X(05).
+           05  RECORD-QUESTION                             PIC X(500).
+           05  RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-CORE   PIC X(05).
+           05  RECORD-BIO-HOCKETT-SCORE                    PIC 9(02).
+           05  RECORD-BIO-HOCKETT-TIER                     PIC X(08).
+           05  RECORD-DISTANCE-ERROR                       PIC X(05).
+           05  RECORD-IS-DESCRIPTION-OF                    PIC X(05).
+           05  RECORD-IS-OPEN-CLOSED-WORLD-CONFLICTED      PIC X(05).
+           05  RECORD-RELATIONSHIP-TO-CONCEPT              PIC X(15).
+           05  RECORD-PREDICTED-ANSWER                     PIC X(05).
+           05  RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-STRICT PIC X(05).
+           05  RECORD-PREDICTION-PREDICATES                PIC X(500).
+           05  RECORD-PREDICTION-FAIL                      PIC X(500).
+           05  RECORD-DOMAIN                                PIC X(13).
+
