@@ -0,0 +1,710 @@
+      *> ERB Batch Driver
+      *> Reads the full Language Candidate file, calls ERBCALC once per
+      *> record, and produces a report of every candidate where the
+      *> ruleset's predicted answer disagrees with the recorded
+      *> "Is Language" ground truth - sorted by candidate name.
+      *> GnuCOBOL free-format: cobc -free -x erb_driver.cbl erb_calc.cbl
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERBDRVR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATE-FILE ASSIGN TO "LANGCAND"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MISMATCH-RAW-FILE ASSIGN TO "MMRAW"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-RAW-STATUS.
+           SELECT MISMATCH-SORTED-FILE ASSIGN TO "MMSRTD"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MISMATCH-REPORT-FILE ASSIGN TO "MMRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT MISMATCH-SORT-FILE ASSIGN TO "MMSORTWK".
+           SELECT CHECKPOINT-FILE ASSIGN TO "ERBCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "ERBXPRT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+           SELECT ACCURACY-LOG-FILE ASSIGN TO "ERBACCLG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCURACY-LOG-STATUS.
+           SELECT FAMILY-RAW-FILE ASSIGN TO "FAMRAW"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FAMILY-RAW-STATUS.
+           SELECT FAMILY-SORTED-FILE ASSIGN TO "FAMSRTD"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FAMILY-REPORT-FILE ASSIGN TO "ERBFAMRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FAMILY-SORT-FILE ASSIGN TO "FAMSORTWK".
+           SELECT OVERRIDE-FILE ASSIGN TO "ERBOVRD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-FILE-STATUS.
+           SELECT OVERRIDE-LOG-FILE ASSIGN TO "ERBOVRDLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-LOG-STATUS.
+           SELECT BIO-DISAGREE-FILE ASSIGN TO "BIODISRAW"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BIO-DISAGREE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CANDIDATE-FILE.
+           COPY "erb_copy" REPLACING ==CANDIDATE-RECORD== BY ==CAND-FILE-RECORD==.
+       FD MISMATCH-RAW-FILE.
+           COPY "erb_mmrec" REPLACING ==MM-RECORD== BY ==MM-RAW-RECORD==.
+       SD MISMATCH-SORT-FILE.
+           COPY "erb_mmrec" REPLACING ==MM-RECORD== BY ==MM-SORT-RECORD==.
+       FD MISMATCH-SORTED-FILE.
+           COPY "erb_mmrec" REPLACING ==MM-RECORD== BY ==MM-SORTED-RECORD==.
+       FD MISMATCH-REPORT-FILE.
+       01 MISMATCH-REPORT-LINE       PIC X(500).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-SEQUENCE-NUMBER   PIC 9(06).
+           05 CKPT-RECORD-NAME       PIC X(60).
+       FD EXPORT-FILE.
+       01 EXPORT-LINE                PIC X(2000).
+       FD ACCURACY-LOG-FILE.
+       01 ACCURACY-LOG-LINE           PIC X(132).
+       FD FAMILY-RAW-FILE.
+           COPY "erb_famrec" REPLACING ==FAM-RECORD== BY ==FAM-RAW-RECORD==.
+       SD FAMILY-SORT-FILE.
+           COPY "erb_famrec" REPLACING ==FAM-RECORD== BY ==FAM-SORT-RECORD==.
+       FD FAMILY-SORTED-FILE.
+           COPY "erb_famrec" REPLACING ==FAM-RECORD== BY ==FAM-SORTED-RECORD==.
+       FD FAMILY-REPORT-FILE.
+       01 FAMILY-REPORT-LINE          PIC X(80).
+       FD OVERRIDE-FILE.
+           COPY "erb_ovrrec".
+       FD OVERRIDE-LOG-FILE.
+       01 OVERRIDE-LOG-LINE           PIC X(150).
+       FD BIO-DISAGREE-FILE.
+       01 BIO-DISAGREE-LINE           PIC X(60).
+       WORKING-STORAGE SECTION.
+      *> Append-only log of rulebook prediction accuracy, one line per
+      *> batch run, so accuracy can be tracked across runs and
+      *> rulebook versions.
+       01 WS-RULEBOOK-VERSION        PIC X(10) VALUE "1.0".
+       01 WS-RUN-DATE                 PIC 9(08).
+       01 WS-MATCH-COUNT              PIC 9(06).
+       01 WS-ACCURACY-LOG-STATUS      PIC X(02).
+      *> Per-RECORD-FAMILY-CODE rollup of predicted-answer true/false
+      *> counts and open/closed-world-conflict counts.
+       01 WS-FAM-CURRENT-CODE         PIC X(20) VALUE SPACES.
+       01 WS-FAM-TRUE-COUNT           PIC 9(06) VALUE 0.
+       01 WS-FAM-FALSE-COUNT          PIC 9(06) VALUE 0.
+       01 WS-FAM-CONFLICT-COUNT       PIC 9(06) VALUE 0.
+       01 WS-FAM-FIRST-GROUP-SWITCH   PIC X(05) VALUE "true".
+       01 WS-FAMILY-RAW-STATUS        PIC X(02).
+      *> Manual-override subsystem - overrides are loaded into this
+      *> table once at startup and matched against every candidate
+      *> by RECORD-NAME after ERBCALC derives its predicted answer.
+       01 WS-OVERRIDE-FILE-STATUS     PIC X(02).
+       01 WS-OVERRIDE-LOG-STATUS      PIC X(02).
+       01 WS-OVERRIDE-TABLE.
+           05 WS-OVERRIDE-ENTRY OCCURS 500 TIMES.
+               10 WS-OVR-NAME         PIC X(60).
+               10 WS-OVR-PRED-ANSWER  PIC X(05).
+               10 WS-OVR-IS-LANG      PIC X(05).
+               10 WS-OVR-BY           PIC X(20).
+               10 WS-OVR-DATE         PIC 9(08).
+       01 WS-OVERRIDE-COUNT           PIC 9(04) VALUE 0.
+       01 WS-OVERRIDE-TABLE-MAX       PIC 9(04) VALUE 0500.
+       01 WS-OVR-IDX                  PIC 9(04).
+       01 WS-OVERRIDE-MATCH-INDEX     PIC 9(04) VALUE 0.
+       01 WS-OVERRIDE-APPLIED-COUNT   PIC 9(06) VALUE 0.
+       01 WS-OVR-VERDICT-1            PIC X(10).
+       01 WS-OVR-VERDICT-2            PIC X(10).
+       01 WS-EOF-SWITCH              PIC X(05) VALUE "false".
+       01 WS-CANDIDATE-COUNT         PIC 9(06) VALUE 0.
+       01 WS-MISMATCH-COUNT          PIC 9(06) VALUE 0.
+       01 WS-MISMATCH-RAW-STATUS     PIC X(02).
+       01 WS-EXPORT-FILE-STATUS      PIC X(02).
+       01 WS-COUNT-DISPLAY           PIC ZZZZZ9.
+      *> Restart/checkpoint support - a checkpoint is written every N
+      *> records so a later RESTART run can skip the work already done.
+      *> N is 1 (a checkpoint after every record) rather than a larger
+      *> batch size, so a crash can never leave MMRAW/ERBXPRT/FAMRAW/
+      *> BIODISRAW holding rows for a record that the checkpoint
+      *> doesn't yet cover - otherwise a RESTART run would reprocess
+      *> that record and append its rows a second time.
+       01 WS-CHECKPOINT-INTERVAL     PIC 9(06) VALUE 000001.
+       01 WS-CHECKPOINT-FILE-STATUS  PIC X(02).
+       01 WS-RESTART-SEQUENCE        PIC 9(06) VALUE 0.
+       01 WS-RUN-MODE                PIC X(10) VALUE SPACES.
+      *> Count of candidates whose PREDICTED-BIOLOGICAL-LANGUAGE-CORE
+      *> and PREDICTED-BIOLOGICAL-LANGUAGE-STRICT flags disagree,
+      *> logged to ERBACCLG alongside the candidate/match/mismatch
+      *> totals. Derived from BIODISRAW (one line per disagreeing
+      *> candidate, written as each candidate is processed) rather
+      *> than an in-memory counter, so a RESTART run's total covers
+      *> candidates processed by earlier runs too.
+       01 WS-BIO-DISAGREE-FILE-STATUS PIC X(02).
+       01 WS-BIO-DISAGREE-COUNT       PIC 9(06) VALUE 0.
+       01 WS-MISMATCH-REPORT-COUNT    PIC 9(06) VALUE 0.
+       PROCEDURE DIVISION.
+       DRIVER-MAINLINE.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           PERFORM OPEN-CANDIDATE-FILES
+           PERFORM LOAD-OVERRIDE-TABLE
+           IF WS-RUN-MODE = "RESTART"
+               PERFORM RESTART-SKIP-TO-CHECKPOINT
+           END-IF
+           PERFORM PROCESS-ALL-CANDIDATES
+           PERFORM CLOSE-CANDIDATE-FILES
+           PERFORM CLEAR-CHECKPOINT-FILE
+           PERFORM BUILD-SORTED-MISMATCH-FILE
+           PERFORM WRITE-MISMATCH-REPORT
+           PERFORM WRITE-ACCURACY-LOG-RECORD
+           PERFORM BUILD-FAMILY-ROLLUP-REPORT
+           DISPLAY "ERBDRVR: " WS-CANDIDATE-COUNT " candidates read, "
+                   WS-MISMATCH-COUNT " mismatches reported, "
+                   WS-OVERRIDE-APPLIED-COUNT " manual overrides applied"
+           GOBACK
+       .
+
+       LOAD-OVERRIDE-TABLE.
+           MOVE 0 TO WS-OVERRIDE-COUNT
+           OPEN INPUT OVERRIDE-FILE
+           IF WS-OVERRIDE-FILE-STATUS NOT = "35"
+               MOVE "false" TO WS-EOF-SWITCH
+               PERFORM READ-NEXT-OVERRIDE
+               PERFORM UNTIL WS-EOF-SWITCH = "true"
+                   PERFORM STORE-OVERRIDE-ENTRY
+                   PERFORM READ-NEXT-OVERRIDE
+               END-PERFORM
+               CLOSE OVERRIDE-FILE
+               MOVE "false" TO WS-EOF-SWITCH
+           END-IF
+       .
+
+       READ-NEXT-OVERRIDE.
+           READ OVERRIDE-FILE
+               AT END
+                   MOVE "true" TO WS-EOF-SWITCH
+           END-READ
+       .
+
+      *> WS-OVERRIDE-TABLE only has room for WS-OVERRIDE-TABLE-MAX
+      *> entries (it has to match the OCCURS count above) - an
+      *> ERBOVRD row past that capacity is reported and skipped rather
+      *> than indexed into the table out of bounds.
+       STORE-OVERRIDE-ENTRY.
+           IF WS-OVERRIDE-COUNT >= WS-OVERRIDE-TABLE-MAX
+               DISPLAY "ERBDRVR: WARNING - override table is full at "
+                       WS-OVERRIDE-TABLE-MAX " entries, ignoring "
+                       OVR-RECORD-NAME
+           ELSE
+               ADD 1 TO WS-OVERRIDE-COUNT
+               MOVE OVR-RECORD-NAME TO WS-OVR-NAME(WS-OVERRIDE-COUNT)
+               MOVE OVR-PREDICTED-ANSWER TO WS-OVR-PRED-ANSWER(WS-OVERRIDE-COUNT)
+               MOVE OVR-IS-LANGUAGE TO WS-OVR-IS-LANG(WS-OVERRIDE-COUNT)
+               MOVE OVR-OVERRIDDEN-BY TO WS-OVR-BY(WS-OVERRIDE-COUNT)
+               MOVE OVR-OVERRIDE-DATE TO WS-OVR-DATE(WS-OVERRIDE-COUNT)
+           END-IF
+       .
+
+      *> WS-CANDIDATE-COUNT and WS-MISMATCH-COUNT are read here after
+      *> BUILD-SORTED-MISMATCH-FILE/WRITE-MISMATCH-REPORT have already
+      *> run, so on a RESTART run they reflect the whole candidate file
+      *> (this run's candidates plus every earlier run's), not just the
+      *> records this run actually read.
+       WRITE-ACCURACY-LOG-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM COUNT-BIO-DISAGREEMENTS
+           SUBTRACT WS-MISMATCH-COUNT FROM WS-CANDIDATE-COUNT
+               GIVING WS-MATCH-COUNT
+           OPEN EXTEND ACCURACY-LOG-FILE
+           IF WS-ACCURACY-LOG-STATUS = "35"
+               OPEN OUTPUT ACCURACY-LOG-FILE
+           END-IF
+           MOVE SPACES TO ACCURACY-LOG-LINE
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-RULEBOOK-VERSION DELIMITED BY SIZE
+                  " CANDIDATES=" DELIMITED BY SIZE
+                  WS-CANDIDATE-COUNT DELIMITED BY SIZE
+                  " MATCHES=" DELIMITED BY SIZE
+                  WS-MATCH-COUNT DELIMITED BY SIZE
+                  " MISMATCHES=" DELIMITED BY SIZE
+                  WS-MISMATCH-COUNT DELIMITED BY SIZE
+                  " BIO-CORE-STRICT-DISAGREEMENTS=" DELIMITED BY SIZE
+                  WS-BIO-DISAGREE-COUNT DELIMITED BY SIZE
+                  INTO ACCURACY-LOG-LINE
+           WRITE ACCURACY-LOG-LINE
+           CLOSE ACCURACY-LOG-FILE
+       .
+
+      *> Counts BIODISRAW rather than keeping a running in-memory
+      *> total, for the same reason WRITE-MISMATCH-REPORT counts the
+      *> sorted mismatch file - the total has to cover candidates
+      *> processed by earlier RESTART runs too.
+       COUNT-BIO-DISAGREEMENTS.
+           MOVE 0 TO WS-BIO-DISAGREE-COUNT
+           OPEN INPUT BIO-DISAGREE-FILE
+           MOVE "false" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-BIO-DISAGREE
+           PERFORM UNTIL WS-EOF-SWITCH = "true"
+               ADD 1 TO WS-BIO-DISAGREE-COUNT
+               PERFORM READ-NEXT-BIO-DISAGREE
+           END-PERFORM
+           CLOSE BIO-DISAGREE-FILE
+       .
+
+       READ-NEXT-BIO-DISAGREE.
+           READ BIO-DISAGREE-FILE
+               AT END
+                   MOVE "true" TO WS-EOF-SWITCH
+           END-READ
+       .
+
+      *> On RESTART, each raw file is expected to already hold rows
+      *> from the run being resumed - but a RESTART invoked with none
+      *> of them on disk yet (e.g. the very first run is given the
+      *> RESTART parm by mistake) has nothing to extend, so each OPEN
+      *> EXTEND falls back to OPEN OUTPUT the same way
+      *> LOAD-OVERRIDE-TABLE and WRITE-ACCURACY-LOG-RECORD already
+      *> fall back on file status "35" (file does not exist).
+       OPEN-CANDIDATE-FILES.
+           OPEN INPUT CANDIDATE-FILE
+           IF WS-RUN-MODE = "RESTART"
+               OPEN EXTEND MISMATCH-RAW-FILE
+               IF WS-MISMATCH-RAW-STATUS = "35"
+                   OPEN OUTPUT MISMATCH-RAW-FILE
+               END-IF
+               OPEN EXTEND EXPORT-FILE
+               IF WS-EXPORT-FILE-STATUS = "35"
+                   OPEN OUTPUT EXPORT-FILE
+                   PERFORM WRITE-EXPORT-HEADER
+               END-IF
+               OPEN EXTEND FAMILY-RAW-FILE
+               IF WS-FAMILY-RAW-STATUS = "35"
+                   OPEN OUTPUT FAMILY-RAW-FILE
+               END-IF
+               OPEN EXTEND BIO-DISAGREE-FILE
+               IF WS-BIO-DISAGREE-FILE-STATUS = "35"
+                   OPEN OUTPUT BIO-DISAGREE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MISMATCH-RAW-FILE
+               OPEN OUTPUT EXPORT-FILE
+               OPEN OUTPUT FAMILY-RAW-FILE
+               OPEN OUTPUT BIO-DISAGREE-FILE
+               PERFORM WRITE-EXPORT-HEADER
+           END-IF
+       .
+
+       WRITE-EXPORT-HEADER.
+           MOVE SPACES TO EXPORT-LINE
+           STRING "RECORD-NAME" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "HAS-GRAMMAR" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "QUESTION" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "PREDICTED-BIOLOGICAL-LANGUAGE-CORE" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "BIO-HOCKETT-SCORE" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "BIO-HOCKETT-TIER" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "DISTANCE-ERROR" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "IS-DESCRIPTION-OF" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "IS-OPEN-CLOSED-WORLD-CONFLICTED" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "RELATIONSHIP-TO-CONCEPT" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "DOMAIN" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "PREDICTED-ANSWER" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "PREDICTED-BIOLOGICAL-LANGUAGE-STRICT" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "PREDICTION-PREDICATES" DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  "PREDICTION-FAIL" DELIMITED BY SIZE
+                  INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+       .
+
+      *> A RESTART run against a candidate file that was never
+      *> checkpointed (no prior plain run, so ERBCKPT doesn't exist
+      *> yet) has nothing to skip - file status "35" is treated the
+      *> same as an empty checkpoint file, starting from record one.
+       RESTART-SKIP-TO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "35"
+               MOVE 0 TO WS-RESTART-SEQUENCE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-SEQUENCE
+                   NOT AT END
+                       MOVE CKPT-SEQUENCE-NUMBER TO WS-RESTART-SEQUENCE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           DISPLAY "ERBDRVR: restarting after checkpoint sequence "
+                   WS-RESTART-SEQUENCE
+           PERFORM UNTIL WS-CANDIDATE-COUNT >= WS-RESTART-SEQUENCE
+                      OR WS-EOF-SWITCH = "true"
+               PERFORM READ-NEXT-CANDIDATE
+           END-PERFORM
+       .
+
+      *> A RESTART whose checkpoint sequence is past the end of the
+      *> current candidate file (stale checkpoint from a larger or
+      *> different file, or a crash that happened before the
+      *> checkpoint it names was ever reached) leaves
+      *> RESTART-SKIP-TO-CHECKPOINT's skip loop at real end-of-file
+      *> already, so the first READ-NEXT-CANDIDATE below must not fire
+      *> in that case - a sequential READ after end-of-file is an
+      *> invalid READ, not simply another AT END.
+       PROCESS-ALL-CANDIDATES.
+           IF WS-EOF-SWITCH NOT = "true"
+               PERFORM READ-NEXT-CANDIDATE
+           END-IF
+           PERFORM UNTIL WS-EOF-SWITCH = "true"
+               PERFORM PROCESS-ONE-CANDIDATE
+               PERFORM WRITE-CHECKPOINT-IF-DUE
+               PERFORM READ-NEXT-CANDIDATE
+           END-PERFORM
+       .
+
+       WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-CANDIDATE-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-CANDIDATE-COUNT TO CKPT-SEQUENCE-NUMBER
+               MOVE RECORD-NAME OF CAND-FILE-RECORD TO CKPT-RECORD-NAME
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF
+       .
+
+      *> A run that reaches the end of the candidate file has nothing
+      *> left to restart from, so the checkpoint is cleared (re-opened
+      *> OUTPUT with no records, emptying the LINE SEQUENTIAL file) to
+      *> keep a later RESTART parm from skipping to a stale sequence
+      *> number against a different run.
+       CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+       .
+
+       READ-NEXT-CANDIDATE.
+           READ CANDIDATE-FILE
+               AT END
+                   MOVE "true" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-CANDIDATE-COUNT
+           END-READ
+       .
+
+       PROCESS-ONE-CANDIDATE.
+           CALL "ERBCALC" USING CAND-FILE-RECORD
+           PERFORM APPLY-OVERRIDE-IF-ANY
+           PERFORM WRITE-EXPORT-RECORD
+           PERFORM WRITE-FAMILY-RAW-RECORD
+           PERFORM WRITE-BIO-DISAGREE-RECORD-IF-ANY
+      *> Tests RECORD-PREDICTED-ANSWER/RECORD-IS-LANGUAGE/RECORD-IS-
+      *> OPEN-CLOSED-WORLD-CONFLICTED directly rather than trusting
+      *> RECORD-PREDICTION-FAIL NOT = SPACES - CALC-PREDICTION-FAIL's
+      *> STRING-overflow bug (noted above) can leave that field blank
+      *> even for a conflicted candidate, which would otherwise drop it
+      *> from MMRAW/MMRPT entirely.
+           IF RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD
+                  NOT = RECORD-IS-LANGUAGE OF CAND-FILE-RECORD
+              OR RECORD-IS-OPEN-CLOSED-WORLD-CONFLICTED OF CAND-FILE-RECORD
+                  = "true"
+               PERFORM WRITE-MISMATCH-RAW-RECORD
+           END-IF
+       .
+
+      *> After ERBCALC derives RECORD-PREDICTED-ANSWER (and carries
+      *> forward RECORD-IS-LANGUAGE), a matching manual override wins
+      *> and replaces both as the final values - logged to ERBOVRDLOG
+      *> so it's clear who asked for the override, when, and which run
+      *> actually applied it. RECORD-PREDICTION-FAIL has to be
+      *> re-derived against the overridden values, since it was set by
+      *> ERBCALC against the pre-override answer and the override can
+      *> change whether the candidate agrees with ground truth.
+       APPLY-OVERRIDE-IF-ANY.
+           PERFORM FIND-OVERRIDE-FOR-CANDIDATE
+           IF WS-OVERRIDE-MATCH-INDEX > 0
+               MOVE WS-OVR-PRED-ANSWER(WS-OVERRIDE-MATCH-INDEX)
+                   TO RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD
+               MOVE WS-OVR-IS-LANG(WS-OVERRIDE-MATCH-INDEX)
+                   TO RECORD-IS-LANGUAGE OF CAND-FILE-RECORD
+               PERFORM RECOMPUTE-PREDICTION-FAIL
+               ADD 1 TO WS-OVERRIDE-APPLIED-COUNT
+               PERFORM WRITE-OVERRIDE-LOG-RECORD
+           END-IF
+       .
+
+      *> Rebuilds RECORD-PREDICTION-FAIL the same way ERBCALC's
+      *> CALC-PREDICTION-FAIL does, against whatever is now in
+      *> RECORD-PREDICTED-ANSWER/RECORD-IS-LANGUAGE after an override.
+       RECOMPUTE-PREDICTION-FAIL.
+           MOVE SPACES TO RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD
+           IF RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD
+                  NOT = RECORD-IS-LANGUAGE OF CAND-FILE-RECORD
+               IF RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD = "true"
+                   MOVE "Is" TO WS-OVR-VERDICT-1
+               ELSE
+                   MOVE "Isn't" TO WS-OVR-VERDICT-1
+               END-IF
+               IF RECORD-IS-LANGUAGE OF CAND-FILE-RECORD = "true"
+                   MOVE "Is" TO WS-OVR-VERDICT-2
+               ELSE
+                   MOVE "Is Not" TO WS-OVR-VERDICT-2
+               END-IF
+               STRING FUNCTION TRIM(RECORD-NAME OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-OVR-VERDICT-1) DELIMITED BY SIZE
+                      " a Family Feud Language, but " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-OVR-VERDICT-2) DELIMITED BY SIZE
+                      " marked as a 'Language Candidate.'" DELIMITED BY SIZE
+                      INTO RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD
+           END-IF
+           IF RECORD-IS-OPEN-CLOSED-WORLD-CONFLICTED OF CAND-FILE-RECORD = "true"
+               STRING FUNCTION TRIM(RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                      " - Open World vs. Closed World Conflict." DELIMITED BY SIZE
+                      INTO RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD
+           END-IF
+       .
+
+      *> One line per candidate whose PREDICTED-BIOLOGICAL-LANGUAGE-CORE
+      *> and -STRICT flags disagree, written to BIODISRAW so
+      *> WRITE-ACCURACY-LOG-RECORD can count disagreements across the
+      *> whole file (including any earlier RESTART runs) rather than
+      *> only this run's in-memory tally.
+       WRITE-BIO-DISAGREE-RECORD-IF-ANY.
+           IF RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-CORE OF CAND-FILE-RECORD
+                  NOT = RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-STRICT OF CAND-FILE-RECORD
+               MOVE RECORD-NAME OF CAND-FILE-RECORD TO BIO-DISAGREE-LINE
+               WRITE BIO-DISAGREE-LINE
+           END-IF
+       .
+
+       FIND-OVERRIDE-FOR-CANDIDATE.
+           MOVE 0 TO WS-OVERRIDE-MATCH-INDEX
+           MOVE 1 TO WS-OVR-IDX
+           PERFORM UNTIL WS-OVR-IDX > WS-OVERRIDE-COUNT
+               PERFORM CHECK-ONE-OVERRIDE-ENTRY
+               ADD 1 TO WS-OVR-IDX
+           END-PERFORM
+       .
+
+       CHECK-ONE-OVERRIDE-ENTRY.
+           IF WS-OVR-NAME(WS-OVR-IDX) = RECORD-NAME OF CAND-FILE-RECORD
+               MOVE WS-OVR-IDX TO WS-OVERRIDE-MATCH-INDEX
+           END-IF
+       .
+
+       WRITE-OVERRIDE-LOG-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND OVERRIDE-LOG-FILE
+           IF WS-OVERRIDE-LOG-STATUS = "35"
+               OPEN OUTPUT OVERRIDE-LOG-FILE
+           END-IF
+           MOVE SPACES TO OVERRIDE-LOG-LINE
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-NAME OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  " OVERRIDDEN-BY=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OVR-BY(WS-OVERRIDE-MATCH-INDEX)) DELIMITED BY SIZE
+                  " OVERRIDE-DATE=" DELIMITED BY SIZE
+                  WS-OVR-DATE(WS-OVERRIDE-MATCH-INDEX) DELIMITED BY SIZE
+                  INTO OVERRIDE-LOG-LINE
+           WRITE OVERRIDE-LOG-LINE
+           CLOSE OVERRIDE-LOG-FILE
+       .
+
+       WRITE-FAMILY-RAW-RECORD.
+           MOVE RECORD-FAMILY-CODE OF CAND-FILE-RECORD
+               TO FAM-FAMILY-CODE OF FAM-RAW-RECORD
+           MOVE RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD
+               TO FAM-PREDICTED-ANSWER OF FAM-RAW-RECORD
+           MOVE RECORD-IS-OPEN-CLOSED-WORLD-CONFLICTED OF CAND-FILE-RECORD
+               TO FAM-WORLD-CONFLICTED OF FAM-RAW-RECORD
+           WRITE FAM-RAW-RECORD
+       .
+
+      *> Spreadsheet-friendly export of every field ERBCALC derives,
+      *> one pipe-delimited line per candidate.
+       WRITE-EXPORT-RECORD.
+           MOVE SPACES TO EXPORT-LINE
+           STRING FUNCTION TRIM(RECORD-NAME OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-HAS-GRAMMAR OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-QUESTION OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-CORE OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  RECORD-BIO-HOCKETT-SCORE OF CAND-FILE-RECORD DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-BIO-HOCKETT-TIER OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-DISTANCE-ERROR OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-IS-DESCRIPTION-OF OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-IS-OPEN-CLOSED-WORLD-CONFLICTED OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-RELATIONSHIP-TO-CONCEPT OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-DOMAIN OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-PREDICTED-BIOLOGICAL-LANGUAGE-STRICT OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-PREDICTION-PREDICATES OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD) DELIMITED BY SIZE
+                  INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+       .
+
+       WRITE-MISMATCH-RAW-RECORD.
+           MOVE RECORD-NAME OF CAND-FILE-RECORD
+               TO MM-RECORD-NAME OF MM-RAW-RECORD
+           MOVE RECORD-PREDICTED-ANSWER OF CAND-FILE-RECORD
+               TO MM-PREDICTED-ANSWER OF MM-RAW-RECORD
+           MOVE RECORD-IS-LANGUAGE OF CAND-FILE-RECORD
+               TO MM-IS-LANGUAGE OF MM-RAW-RECORD
+           MOVE RECORD-PREDICTION-FAIL OF CAND-FILE-RECORD
+               TO MM-PREDICTION-FAIL OF MM-RAW-RECORD
+           WRITE MM-RAW-RECORD
+       .
+
+       CLOSE-CANDIDATE-FILES.
+           CLOSE CANDIDATE-FILE
+           CLOSE MISMATCH-RAW-FILE
+           CLOSE EXPORT-FILE
+           CLOSE FAMILY-RAW-FILE
+           CLOSE BIO-DISAGREE-FILE
+       .
+
+       BUILD-SORTED-MISMATCH-FILE.
+           SORT MISMATCH-SORT-FILE
+               ON ASCENDING KEY MM-RECORD-NAME OF MM-SORT-RECORD
+               USING MISMATCH-RAW-FILE
+               GIVING MISMATCH-SORTED-FILE
+       .
+
+      *> The footer total and WS-MISMATCH-COUNT (also used by
+      *> WRITE-ACCURACY-LOG-RECORD) are derived by counting
+      *> MISMATCH-SORTED-FILE as it's walked below rather than from a
+      *> running in-memory counter, so a RESTART run's total covers
+      *> mismatches written by earlier runs too, not just this one.
+       WRITE-MISMATCH-REPORT.
+           OPEN INPUT MISMATCH-SORTED-FILE
+           OPEN OUTPUT MISMATCH-REPORT-FILE
+           MOVE "ERBDRVR PREDICTION-MISMATCH REPORT - sorted by RECORD-NAME"
+               TO MISMATCH-REPORT-LINE
+           WRITE MISMATCH-REPORT-LINE
+           MOVE SPACES TO MISMATCH-REPORT-LINE
+           WRITE MISMATCH-REPORT-LINE
+           MOVE 0 TO WS-MISMATCH-REPORT-COUNT
+           PERFORM WRITE-MISMATCH-DETAIL-LINES
+           MOVE WS-MISMATCH-REPORT-COUNT TO WS-MISMATCH-COUNT
+           MOVE WS-MISMATCH-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO MISMATCH-REPORT-LINE
+           STRING "Total mismatches: " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO MISMATCH-REPORT-LINE
+           WRITE MISMATCH-REPORT-LINE
+           CLOSE MISMATCH-SORTED-FILE
+           CLOSE MISMATCH-REPORT-FILE
+       .
+
+      *> Built from MM-PREDICTED-ANSWER/MM-IS-LANGUAGE rather than
+      *> MM-PREDICTION-FAIL, since CALC-PREDICTION-FAIL's STRING
+      *> overflows its scratch field and truncates the sentence to
+      *> just the candidate name and a bare verdict word.
+       WRITE-MISMATCH-DETAIL-LINES.
+           MOVE "false" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-SORTED-MISMATCH
+           PERFORM UNTIL WS-EOF-SWITCH = "true"
+               MOVE SPACES TO MISMATCH-REPORT-LINE
+               STRING FUNCTION TRIM(MM-RECORD-NAME OF MM-SORTED-RECORD) DELIMITED BY SIZE
+                      " - predicted answer=" DELIMITED BY SIZE
+                      FUNCTION TRIM(MM-PREDICTED-ANSWER OF MM-SORTED-RECORD) DELIMITED BY SIZE
+                      " is-language=" DELIMITED BY SIZE
+                      FUNCTION TRIM(MM-IS-LANGUAGE OF MM-SORTED-RECORD) DELIMITED BY SIZE
+                      INTO MISMATCH-REPORT-LINE
+               WRITE MISMATCH-REPORT-LINE
+               ADD 1 TO WS-MISMATCH-REPORT-COUNT
+               PERFORM READ-NEXT-SORTED-MISMATCH
+           END-PERFORM
+       .
+
+       READ-NEXT-SORTED-MISMATCH.
+           READ MISMATCH-SORTED-FILE
+               AT END
+                   MOVE "true" TO WS-EOF-SWITCH
+           END-READ
+       .
+
+      *> Rollup report grouping candidates by RECORD-FAMILY-CODE -
+      *> predicted-answer true/false counts and open/closed-world-
+      *> conflict counts per family, sorted by family code via the
+      *> same SORT/control-break pattern as the prediction-mismatch
+      *> report above.
+       BUILD-FAMILY-ROLLUP-REPORT.
+           SORT FAMILY-SORT-FILE
+               ON ASCENDING KEY FAM-FAMILY-CODE OF FAM-SORT-RECORD
+               USING FAMILY-RAW-FILE
+               GIVING FAMILY-SORTED-FILE
+           OPEN INPUT FAMILY-SORTED-FILE
+           OPEN OUTPUT FAMILY-REPORT-FILE
+           MOVE "ERBDRVR FAMILY ROLLUP REPORT - sorted by FAMILY-CODE"
+               TO FAMILY-REPORT-LINE
+           WRITE FAMILY-REPORT-LINE
+           MOVE SPACES TO FAMILY-REPORT-LINE
+           WRITE FAMILY-REPORT-LINE
+           MOVE "false" TO WS-EOF-SWITCH
+           MOVE "true" TO WS-FAM-FIRST-GROUP-SWITCH
+           PERFORM READ-NEXT-SORTED-FAMILY
+           PERFORM UNTIL WS-EOF-SWITCH = "true"
+               PERFORM ACCUMULATE-FAMILY-GROUP
+               PERFORM READ-NEXT-SORTED-FAMILY
+           END-PERFORM
+           IF WS-FAM-FIRST-GROUP-SWITCH = "false"
+               PERFORM WRITE-FAMILY-GROUP-LINE
+           END-IF
+           CLOSE FAMILY-SORTED-FILE
+           CLOSE FAMILY-REPORT-FILE
+       .
+
+       ACCUMULATE-FAMILY-GROUP.
+           IF WS-FAM-FIRST-GROUP-SWITCH = "true"
+               MOVE "false" TO WS-FAM-FIRST-GROUP-SWITCH
+               MOVE FAM-FAMILY-CODE OF FAM-SORTED-RECORD TO WS-FAM-CURRENT-CODE
+           ELSE
+               IF FAM-FAMILY-CODE OF FAM-SORTED-RECORD NOT = WS-FAM-CURRENT-CODE
+                   PERFORM WRITE-FAMILY-GROUP-LINE
+                   MOVE FAM-FAMILY-CODE OF FAM-SORTED-RECORD TO WS-FAM-CURRENT-CODE
+               END-IF
+           END-IF
+           IF FAM-PREDICTED-ANSWER OF FAM-SORTED-RECORD = "true"
+               ADD 1 TO WS-FAM-TRUE-COUNT
+           ELSE
+               ADD 1 TO WS-FAM-FALSE-COUNT
+           END-IF
+           IF FAM-WORLD-CONFLICTED OF FAM-SORTED-RECORD = "true"
+               ADD 1 TO WS-FAM-CONFLICT-COUNT
+           END-IF
+       .
+
+       WRITE-FAMILY-GROUP-LINE.
+           MOVE SPACES TO FAMILY-REPORT-LINE
+           STRING WS-FAM-CURRENT-CODE DELIMITED BY SIZE
+                  " TRUE=" DELIMITED BY SIZE
+                  WS-FAM-TRUE-COUNT DELIMITED BY SIZE
+                  " FALSE=" DELIMITED BY SIZE
+                  WS-FAM-FALSE-COUNT DELIMITED BY SIZE
+                  " CONFLICTS=" DELIMITED BY SIZE
+                  WS-FAM-CONFLICT-COUNT DELIMITED BY SIZE
+                  INTO FAMILY-REPORT-LINE
+           WRITE FAMILY-REPORT-LINE
+           MOVE 0 TO WS-FAM-TRUE-COUNT
+           MOVE 0 TO WS-FAM-FALSE-COUNT
+           MOVE 0 TO WS-FAM-CONFLICT-COUNT
+       .
+
+       READ-NEXT-SORTED-FAMILY.
+           READ FAMILY-SORTED-FILE
+               AT END
+                   MOVE "true" TO WS-EOF-SWITCH
+           END-READ
+       .
