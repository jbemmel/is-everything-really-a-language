@@ -0,0 +1,7 @@
+      *> Family-rollup extract record, used by ERBDRVR to build the
+      *> per-RECORD-FAMILY-CODE summary report (true/false predicted
+      *> answer counts and open/closed-world-conflict counts).
+       01  FAM-RECORD.
+           05  FAM-FAMILY-CODE           PIC X(20).
+           05  FAM-PREDICTED-ANSWER      PIC X(05).
+           05  FAM-WORLD-CONFLICTED      PIC X(05).
