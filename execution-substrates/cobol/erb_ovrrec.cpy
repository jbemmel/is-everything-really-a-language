@@ -0,0 +1,11 @@
+      *> Manual-override record, read by ERBDRVR into an in-memory
+      *> table and matched against each candidate by RECORD-NAME.
+      *> Lets a human analyst pin the final predicted answer / ground
+      *> truth for a specific candidate without touching the rulebook,
+      *> and records who asked for the override and when.
+       01  OVERRIDE-RECORD.
+           05  OVR-RECORD-NAME           PIC X(60).
+           05  OVR-PREDICTED-ANSWER      PIC X(05).
+           05  OVR-IS-LANGUAGE           PIC X(05).
+           05  OVR-OVERRIDDEN-BY         PIC X(20).
+           05  OVR-OVERRIDE-DATE         PIC 9(08).
